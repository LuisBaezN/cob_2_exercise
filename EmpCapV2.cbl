@@ -3,92 +3,351 @@
       * Date: 23/01/24
       * Purpose: Learning proyect number 1
       * Tectonics: cobc
+      *
+      * Modification history:
+      * 08/08/26 - EMPLOYEES converted to an indexed file keyed by
+      *            EMP-NOMI so it can be shared with the new
+      *            maintenance program (2EMPMNT); EMP-REG now comes
+      *            from the shared EMPREG copybook.
+      * 08/08/26 - Department list and display names loaded from the
+      *            DEPTOS master file instead of being hardcoded.
+      * 08/08/26 - EMP-NETO derived and stored at capture time; capture
+      *            rejected when EMP-DEDU exceeds EMP-PERC.
+      * 08/08/26 - Capture blocked when a department's running payroll
+      *            total would exceed its monthly ceiling, loaded from
+      *            the PRESUP budget control file.
+      * 08/08/26 - Every successful capture now writes an audit trail
+      *            entry (operator, date, time, nomina, action) to
+      *            AUDITORIA.DAT.
+      * 08/08/26 - CARGA-NOMINAS now also seeds PERC-SUM/DEDU-SUM from
+      *            the employees already on file, so the department
+      *            budget check and totals display reflect the real
+      *            accumulated payroll instead of resetting to zero
+      *            every run; guarded the duplicate-control table
+      *            against overflow; distinguished "no budget on file"
+      *            from "budget exceeded".
+      * 08/08/26 - Added an optional batch mode that loads employees
+      *            from an HR export file (LOTE.DAT) through the same
+      *            validation, write and summarization logic used by
+      *            interactive capture.
+      * 08/08/26 - EMPLOYEES opened with ACCESS MODE IS DYNAMIC so
+      *            batch loads and interactive entry can write nominas
+      *            out of ascending order without a false "NOMINA YA
+      *            EXISTE" from the sequential-access sequence check.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 2EMPCAP.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEES ASSIGN TO DISK.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT DEPTOS ASSIGN TO "DEPTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-FILE-STATUS.
+           SELECT PRESUPUESTOS ASSIGN TO "PRESUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BUD-FILE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT LOTE-EMPLEADOS ASSIGN TO "LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOTE-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEES.
-       01  EMP-REG.
-           02 EMP-NOMI PIC 9(06) VALUE ZEROES.
-           02 EMP-NOMB PIC X(20) VALUE "NAN".
-           02 EMP-DEPT PIC X(20) VALUE "NAN".
-           02 EMP-PERC PIC 9(05)V99 VALUE ZEROES.
-           02 EMP-DEDU PIC 9(05) VALUE ZEROES.
+       COPY EMPREG.
+
+       FD  DEPTOS.
+       COPY DEPTMS.
+
+       FD  PRESUPUESTOS.
+       COPY BUDCTL.
+
+       FD  AUDITORIA.
+       COPY AUDITREC.
+
+      *----------------------------------------------------------------
+      * LOTE-REG - HR export transaction record, one per employee to
+      * be loaded in batch mode; same data as EMP-REG before EMP-NETO
+      * is derived.
+      *----------------------------------------------------------------
+       FD  LOTE-EMPLEADOS.
+       01  LOTE-REG.
+           02 LOTE-NOMI PIC 9(06) VALUE ZEROES.
+           02 LOTE-NOMB PIC X(20) VALUE SPACES.
+           02 LOTE-DEPT PIC X(20) VALUE SPACES.
+           02 LOTE-PERC PIC 9(05)V99 VALUE ZEROES.
+           02 LOTE-DEDU PIC 9(05) VALUE ZEROES.
+
        WORKING-STORAGE SECTION.
        77  RESP PIC X VALUE "S".
-       77  I PIC 9.
+       77  I PIC 99.
        77  ERR PIC 9 VALUE 0.
-       77  DEPT-VALIDOS PIC X(3).
-           88 DEPT-ACC VALUE "ADM", "CON", "MER", "SIS", "RH", "TEC".
-       01  DEPTS-TAB.
-           02 DEPTS-NAMES OCCURS 6 TIMES.
-               03 DEPTS-NAME PIC X(3) VALUE "NAN".
+       77  EMP-FILE-STATUS PIC XX VALUE "00".
+       77  DEPT-FILE-STATUS PIC XX VALUE "00".
+       77  BUD-FILE-STATUS PIC XX VALUE "00".
+       77  AUD-FILE-STATUS PIC XX VALUE "00".
+       77  LOTE-FILE-STATUS PIC XX VALUE "00".
+       77  WS-OPERADOR PIC X(08) VALUE SPACES.
+       77  WS-MODO-LOTE PIC X VALUE "N".
+           88 MODO-LOTE VALUE "S".
        77  EMP-CONT PIC 99.
+
+      *--------------------- DEPARTMENT MASTER TABLE -------------------
+       01  DEPTS-TAB.
+           02 DEPTS-ENT OCCURS 20 TIMES.
+               03 DEPTS-NAME PIC X(03) VALUE SPACES.
+               03 DEPTS-DESC PIC X(20) VALUE SPACES.
+       77  DEPTS-CONT PIC 99 VALUE 0.
+       77  DEPT-VALIDOS PIC X(3).
+       77  WS-DEPT-FND PIC X VALUE "N".
+           88 DEPT-FND VALUE "S".
+       77  WS-DEPT-IDX PIC 99 VALUE 0.
+
        01  EMP-DEPT-PERC-TAB.
-           02 EMP-DEPT-PERC OCCURS 6 TIMES.
-               03 PERC-SUM PIC 9(06)V99 VALUE 0.
+           02 EMP-DEPT-PERC OCCURS 20 TIMES.
+               03 PERC-SUM PIC 9(07)V99 VALUE 0.
        01  EMP-DEPT-DEDU-TAB.
-           02 EMP-DEPT-DEDU OCCURS 6 TIMES.
-               03 DEDU-SUM PIC 9(06) VALUE 0.
+           02 EMP-DEPT-DEDU OCCURS 20 TIMES.
+               03 DEDU-SUM PIC 9(07) VALUE 0.
+       01  BUD-TAB.
+           02 BUD-LIMITE-ENT OCCURS 20 TIMES PIC 9(07)V99 VALUE 0.
+       77  WS-NOMI-CONT PIC 9(04) VALUE 0.
+       77  WS-NOMI-IDX PIC 9(04) VALUE 0.
+       77  WS-NOMI-TAB-MAX PIC 9(04) VALUE 9999.
+       77  WS-NOMI-DUP PIC X VALUE "N".
+           88 NOMI-DUP VALUE "S".
+       01  WS-NOMI-TAB.
+           02 WS-NOMI-ENT OCCURS 9999 TIMES PIC 9(06) VALUE 0.
        PROCEDURE DIVISION.
 
       *------------------------ Main procedure ------------------------
        MAIN-PROCEDURE.
-           MOVE "ADM" TO DEPTS-NAME(1).
-           MOVE "CON" TO DEPTS-NAME(2).
-           MOVE "MER" TO DEPTS-NAME(3).
-           MOVE "SIS" TO DEPTS-NAME(4).
-           MOVE "RH" TO DEPTS-NAME(5).
-           MOVE "TEC" TO DEPTS-NAME(6).
+           PERFORM CARGA-DEPARTAMENTOS.
+           PERFORM CARGA-PRESUPUESTOS.
 
            DISPLAY "INICIO DE CAPTURA DE EMPLEADOS".
-           OPEN OUTPUT EMPLOYEES.
-           PERFORM EMP-CAPTURA UNTIL RESP = "N".
+           DISPLAY "CLAVE DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+           PERFORM CARGA-NOMINAS.
+           OPEN I-O EMPLOYEES.
+           IF EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES
+               CLOSE EMPLOYEES
+               OPEN I-O EMPLOYEES.
+           DISPLAY "DESEA CARGAR EMPLEADOS EN LOTE? (S/N):".
+           ACCEPT WS-MODO-LOTE.
+           IF MODO-LOTE
+               PERFORM CAPTURA-EN-LOTE
+           ELSE
+               PERFORM EMP-CAPTURA UNTIL RESP = "N".
            DISPLAY "TOTAL DE EMPLEADOS:", EMP-CONT.
-           PERFORM DISP-DEPT-SUMS VARYING I FROM 1 BY 1 UNTIL I > 6.
+           PERFORM DISP-DEPT-SUMS VARYING I FROM 1 BY 1
+                   UNTIL I > DEPTS-CONT.
            CLOSE EMPLOYEES.
            STOP RUN.
 
 
       *------------------------- EMP CAPTURE -------------------------
        EMP-CAPTURA.
-           MOVE 0 TO ERR.
            DISPLAY "INGRESE NOMINA:".
            ACCEPT EMP-NOMI.
            DISPLAY "INGRESE NOMBRE:".
            ACCEPT EMP-NOMB.
            DISPLAY "INGRESE DEPARTAMENTO:".
            ACCEPT EMP-DEPT.
-           MOVE EMP-DEPT TO DEPT-VALIDOS.
-           IF DEPT-ACC
-               DISPLAY "INGRESE PERCEPCION"
-               ACCEPT EMP-PERC
-               DISPLAY "INGRESE DEDUCCION"
-               ACCEPT EMP-DEDU
-           ELSE
-               DISPLAY "DEPARTAMENTO INVALIDO"
+           DISPLAY "INGRESE PERCEPCION"
+           ACCEPT EMP-PERC.
+           DISPLAY "INGRESE DEDUCCION"
+           ACCEPT EMP-DEDU.
+           PERFORM GRABA-EMPLEADO.
+           DISPLAY "DESEA INGRESAR OTRO EMPLEADO? (S/N):"
+           ACCEPT RESP.
+
+      *------------------------- GRABA EMPLEADO -------------------------
+      * Shared by interactive and batch capture: validates, writes
+      * EMP-REG and updates the running totals and audit trail for
+      * whatever nomina/nombre/depto/percepcion/deduccion is already
+      * in EMP-REG.
+       GRABA-EMPLEADO.
+           MOVE 0 TO ERR.
+           PERFORM BUSCA-NOMINA.
+           IF NOMI-DUP
+               DISPLAY "NOMINA YA EXISTE"
                MOVE 1 TO ERR.
            IF ERR = 0
+               MOVE EMP-DEPT(1:3) TO DEPT-VALIDOS
+               PERFORM BUSCA-DEPTO
+               IF NOT DEPT-FND
+                   DISPLAY "DEPARTAMENTO INVALIDO"
+                   MOVE 1 TO ERR.
+           IF ERR = 0
+               IF EMP-DEDU > EMP-PERC
+                   DISPLAY "DEDUCCION MAYOR QUE PERCEPCION"
+                   MOVE 1 TO ERR.
+           IF ERR = 0
+               IF BUD-LIMITE-ENT(WS-DEPT-IDX) = 0
+                   DISPLAY "DEPARTAMENTO SIN PRESUPUESTO"
+                   MOVE 1 TO ERR
+               ELSE
+                   IF PERC-SUM(WS-DEPT-IDX) + EMP-PERC >
+                           BUD-LIMITE-ENT(WS-DEPT-IDX)
+                       DISPLAY "PRESUPUESTO EXCEDIDO PARA DEPARTAMENTO"
+                       MOVE 1 TO ERR
+                   END-IF
+               END-IF.
+           IF ERR = 0
+               COMPUTE EMP-NETO = EMP-PERC - EMP-DEDU
                WRITE EMP-REG
+                   INVALID KEY
+                       DISPLAY "NOMINA YA EXISTE"
+                       MOVE 1 TO ERR
+               END-WRITE.
+           IF ERR = 0
                ADD 1 TO EMP-CONT
-               PERFORM SUM-PER-DEDU VARYING I FROM 1 BY 1 UNTIL I > 6.
-           DISPLAY "DESEA INGRESAR OTRO EMPLEADO? (S/N):"
-           ACCEPT RESP.
+               ADD EMP-PERC TO PERC-SUM(WS-DEPT-IDX)
+               ADD EMP-DEDU TO DEDU-SUM(WS-DEPT-IDX)
+               IF WS-NOMI-CONT < WS-NOMI-TAB-MAX
+                   ADD 1 TO WS-NOMI-CONT
+                   MOVE EMP-NOMI TO WS-NOMI-ENT(WS-NOMI-CONT)
+               ELSE
+                   DISPLAY "LIMITE DE CONTROL DE DUPLICADOS ALCANZADO"
+               END-IF
+               PERFORM GRABA-AUDITORIA-ALTA.
+
+      *------------------------- CAPTURA EN LOTE -------------------------
+       CAPTURA-EN-LOTE.
+           OPEN INPUT LOTE-EMPLEADOS.
+           IF LOTE-FILE-STATUS = "35"
+               DISPLAY "LOTE.DAT NO ENCONTRADO"
+           ELSE
+               PERFORM UNTIL LOTE-FILE-STATUS = "10"
+                   READ LOTE-EMPLEADOS
+                       AT END MOVE "10" TO LOTE-FILE-STATUS
+                       NOT AT END PERFORM CAPTURA-REG-LOTE
+                   END-READ
+               END-PERFORM
+               CLOSE LOTE-EMPLEADOS.
+
+       CAPTURA-REG-LOTE.
+           MOVE LOTE-NOMI TO EMP-NOMI.
+           MOVE LOTE-NOMB TO EMP-NOMB.
+           MOVE LOTE-DEPT TO EMP-DEPT.
+           MOVE LOTE-PERC TO EMP-PERC.
+           MOVE LOTE-DEDU TO EMP-DEDU.
+           PERFORM GRABA-EMPLEADO.
+           IF ERR NOT = 0
+               DISPLAY "REGISTRO DE LOTE RECHAZADO, NOMINA:" LOTE-NOMI.
+
+      *------------------------- GRABA AUDITORIA -------------------------
+       GRABA-AUDITORIA-ALTA.
+           MOVE "ALTA" TO AUD-ACCION.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       ESCRIBE-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDITORIA.
+           MOVE WS-OPERADOR TO AUD-OPERADOR.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE EMP-NOMI TO AUD-NOMI.
+           WRITE AUD-REG.
+           CLOSE AUDITORIA.
 
       *------------------------- DISP DEP SUMS -------------------------
        DISP-DEPT-SUMS.
-           DISPLAY "PERCEPCIONES EN ", DEPTS-NAME(I), ":" PERC-SUM(I).
-           DISPLAY "DEDUCCIONES EN ", DEPTS-NAME(I), ":" DEDU-SUM(I).
-
-      *------------------------- SUM PER DEDU -------------------------
-       SUM-PER-DEDU.
-           IF EMP-DEPT = DEPTS-NAME(I)
-               ADD EMP-PERC TO PERC-SUM(I)
-               ADD EMP-DEDU TO DEDU-SUM(I).
+           DISPLAY "PERCEPCIONES EN ", DEPTS-DESC(I), ":" PERC-SUM(I).
+           DISPLAY "DEDUCCIONES EN ", DEPTS-DESC(I), ":" DEDU-SUM(I).
+
+      *------------------------- CARGA DEPARTAMENTOS ---------------------
+       CARGA-DEPARTAMENTOS.
+           MOVE 0 TO DEPTS-CONT.
+           OPEN INPUT DEPTOS.
+           PERFORM UNTIL DEPT-FILE-STATUS = "10"
+               READ DEPTOS
+                   AT END MOVE "10" TO DEPT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO DEPTS-CONT
+                       MOVE DEPT-COD TO DEPTS-NAME(DEPTS-CONT)
+                       MOVE DEPT-DESC TO DEPTS-DESC(DEPTS-CONT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPTOS.
+
+      *------------------------- CARGA PRESUPUESTOS ----------------------
+       CARGA-PRESUPUESTOS.
+           OPEN INPUT PRESUPUESTOS.
+           PERFORM UNTIL BUD-FILE-STATUS = "10"
+               READ PRESUPUESTOS
+                   AT END MOVE "10" TO BUD-FILE-STATUS
+                   NOT AT END PERFORM ASOCIA-PRESUPUESTO
+               END-READ
+           END-PERFORM.
+           CLOSE PRESUPUESTOS.
+
+       ASOCIA-PRESUPUESTO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEPTS-CONT
+               IF DEPTS-NAME(I) = BUD-DEPT
+                   MOVE BUD-LIMITE TO BUD-LIMITE-ENT(I)
+               END-IF
+           END-PERFORM.
+
+      *------------------------- BUSCA DEPTO ----------------------------
+       BUSCA-DEPTO.
+           MOVE "N" TO WS-DEPT-FND.
+           MOVE 0 TO WS-DEPT-IDX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEPTS-CONT
+               IF DEPTS-NAME(I) = DEPT-VALIDOS
+                   MOVE "S" TO WS-DEPT-FND
+                   MOVE I TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM.
+
+      *------------------------- CARGA NOMINAS -------------------------
+      * Seeds the in-memory duplicate-control table and the per-
+      * department PERC-SUM/DEDU-SUM totals from whatever is already
+      * on EMPLOYEES, so a restarted session carries forward the real
+      * accumulated payroll instead of starting the budget check and
+      * the totals display over at zero.
+       CARGA-NOMINAS.
+           OPEN INPUT EMPLOYEES.
+           IF EMP-FILE-STATUS NOT = "35"
+               PERFORM UNTIL EMP-FILE-STATUS = "10"
+                   READ EMPLOYEES NEXT RECORD
+                       AT END MOVE "10" TO EMP-FILE-STATUS
+                       NOT AT END PERFORM CARGA-TOTALES
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEES.
+
+       CARGA-TOTALES.
+           IF WS-NOMI-CONT < WS-NOMI-TAB-MAX
+               ADD 1 TO WS-NOMI-CONT
+               MOVE EMP-NOMI TO WS-NOMI-ENT(WS-NOMI-CONT)
+           ELSE
+               DISPLAY "LIMITE DE CONTROL DE DUPLICADOS ALCANZADO"
+           END-IF.
+           MOVE EMP-DEPT(1:3) TO DEPT-VALIDOS.
+           PERFORM BUSCA-DEPTO.
+           IF DEPT-FND
+               ADD EMP-PERC TO PERC-SUM(WS-DEPT-IDX)
+               ADD EMP-DEDU TO DEDU-SUM(WS-DEPT-IDX)
+           END-IF.
+
+      *------------------------- BUSCA NOMINA -------------------------
+       BUSCA-NOMINA.
+           MOVE "N" TO WS-NOMI-DUP.
+           PERFORM VARYING WS-NOMI-IDX FROM 1 BY 1
+                   UNTIL WS-NOMI-IDX > WS-NOMI-CONT
+               IF WS-NOMI-ENT(WS-NOMI-IDX) = EMP-NOMI
+                   MOVE "S" TO WS-NOMI-DUP
+               END-IF
+           END-PERFORM.
 
        END PROGRAM 2EMPCAP.
