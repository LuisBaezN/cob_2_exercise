@@ -0,0 +1,367 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Employee master maintenance - ADD/CHANGE/DELETE/
+      *          INQUIRY against the indexed EMPLOYEES file.
+      * Tectonics: cobc
+      *
+      * Modification history:
+      * 08/08/26 - ALTA-EMPLEADO and CAMBIO-EMPLEADO now enforce the
+      *            same department budget ceiling as 2EMPCAP's capture
+      *            (PRESUPUESTOS/BUD-TAB loaded at startup, running
+      *            PERC-SUM/DEDU-SUM seeded from EMPLOYEES); BAJA-
+      *            EMPLEADO backs the deleted employee's amounts out
+      *            of those totals so a later ADD/CHANGE is not
+      *            rejected against payroll that no longer exists.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 2EMPMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT DEPTOS ASSIGN TO "DEPTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-FILE-STATUS.
+           SELECT PRESUPUESTOS ASSIGN TO "PRESUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BUD-FILE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEES.
+       COPY EMPREG.
+
+       FD  DEPTOS.
+       COPY DEPTMS.
+
+       FD  PRESUPUESTOS.
+       COPY BUDCTL.
+
+       FD  AUDITORIA.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77  EMP-FILE-STATUS PIC XX VALUE "00".
+       77  DEPT-FILE-STATUS PIC XX VALUE "00".
+       77  BUD-FILE-STATUS PIC XX VALUE "00".
+       77  AUD-FILE-STATUS PIC XX VALUE "00".
+       77  WS-OPERADOR PIC X(08) VALUE SPACES.
+       77  WS-OPCION PIC 9 VALUE 0.
+       77  WS-SALIR PIC X VALUE "N".
+           88 SALIR-MNT VALUE "S".
+       77  WS-NOMI-BUSCA PIC 9(06) VALUE 0.
+       77  WS-ERR PIC 9 VALUE 0.
+
+       01  DEPT-TAB.
+           02 DEPT-ENT OCCURS 20 TIMES.
+               03 DEPT-TAB-COD  PIC X(03) VALUE SPACES.
+               03 DEPT-TAB-DESC PIC X(20) VALUE SPACES.
+       77  WS-DEPT-CONT PIC 99 VALUE 0.
+       77  WS-DEPT-IDX PIC 99 VALUE 0.
+       77  WS-DEPT-FND PIC X VALUE "N".
+           88 DEPT-FND VALUE "S".
+
+       01  EMP-DEPT-PERC-TAB.
+           02 EMP-DEPT-PERC OCCURS 20 TIMES.
+               03 PERC-SUM PIC 9(07)V99 VALUE 0.
+       01  EMP-DEPT-DEDU-TAB.
+           02 EMP-DEPT-DEDU OCCURS 20 TIMES.
+               03 DEDU-SUM PIC 9(07) VALUE 0.
+       01  BUD-TAB.
+           02 BUD-LIMITE-ENT OCCURS 20 TIMES PIC 9(07)V99 VALUE 0.
+
+       77  WS-DEPT-IDX-ANT PIC 99 VALUE 0.
+       77  WS-PERC-ANT PIC 9(05)V99 VALUE 0.
+       77  WS-DEDU-ANT PIC 9(05) VALUE 0.
+       77  WS-PERC-PROY PIC 9(07)V99 VALUE 0.
+       PROCEDURE DIVISION.
+
+      *------------------------ Main procedure ------------------------
+       MAIN-PROCEDURE.
+           DISPLAY "MANTENIMIENTO DE EMPLEADOS".
+           DISPLAY "CLAVE DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+           PERFORM CARGA-DEPARTAMENTOS.
+           PERFORM CARGA-PRESUPUESTOS.
+           PERFORM CARGA-TOTALES-DEPTO.
+           OPEN I-O EMPLOYEES.
+           IF EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES
+               CLOSE EMPLOYEES
+               OPEN I-O EMPLOYEES.
+           PERFORM MUESTRA-MENU UNTIL SALIR-MNT.
+           CLOSE EMPLOYEES.
+           STOP RUN.
+
+      *------------------------- MUESTRA MENU ---------------------------
+       MUESTRA-MENU.
+           DISPLAY "1 - ALTA DE EMPLEADO".
+           DISPLAY "2 - CAMBIO DE EMPLEADO".
+           DISPLAY "3 - BAJA DE EMPLEADO".
+           DISPLAY "4 - CONSULTA DE EMPLEADO".
+           DISPLAY "5 - SALIR".
+           DISPLAY "SELECCIONE UNA OPCION:".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM ALTA-EMPLEADO
+               WHEN 2 PERFORM CAMBIO-EMPLEADO
+               WHEN 3 PERFORM BAJA-EMPLEADO
+               WHEN 4 PERFORM CONSULTA-EMPLEADO
+               WHEN 5 MOVE "S" TO WS-SALIR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+      *------------------------- ALTA EMPLEADO --------------------------
+       ALTA-EMPLEADO.
+           MOVE 0 TO WS-ERR.
+           DISPLAY "INGRESE NOMINA:".
+           ACCEPT EMP-NOMI.
+           DISPLAY "INGRESE NOMBRE:".
+           ACCEPT EMP-NOMB.
+           DISPLAY "INGRESE DEPARTAMENTO:".
+           ACCEPT EMP-DEPT.
+           PERFORM BUSCA-DEPTO.
+           IF NOT DEPT-FND
+               DISPLAY "DEPARTAMENTO INVALIDO"
+               MOVE 1 TO WS-ERR.
+           IF WS-ERR = 0
+               DISPLAY "INGRESE PERCEPCION"
+               ACCEPT EMP-PERC
+               DISPLAY "INGRESE DEDUCCION"
+               ACCEPT EMP-DEDU
+               IF EMP-DEDU > EMP-PERC
+                   DISPLAY "DEDUCCION MAYOR QUE PERCEPCION"
+                   MOVE 1 TO WS-ERR.
+           IF WS-ERR = 0
+               IF BUD-LIMITE-ENT(WS-DEPT-IDX) = 0
+                   DISPLAY "DEPARTAMENTO SIN PRESUPUESTO"
+                   MOVE 1 TO WS-ERR
+               ELSE
+                   IF PERC-SUM(WS-DEPT-IDX) + EMP-PERC >
+                           BUD-LIMITE-ENT(WS-DEPT-IDX)
+                       DISPLAY "PRESUPUESTO EXCEDIDO PARA DEPARTAMENTO"
+                       MOVE 1 TO WS-ERR
+                   END-IF
+               END-IF.
+           IF WS-ERR = 0
+               COMPUTE EMP-NETO = EMP-PERC - EMP-DEDU
+               WRITE EMP-REG
+                   INVALID KEY
+                       DISPLAY "NOMINA YA EXISTE"
+                       MOVE 1 TO WS-ERR
+                   NOT INVALID KEY
+                       ADD EMP-PERC TO PERC-SUM(WS-DEPT-IDX)
+                       ADD EMP-DEDU TO DEDU-SUM(WS-DEPT-IDX)
+                       PERFORM GRABA-AUDITORIA-ALTA
+               END-WRITE.
+
+      *------------------------- CAMBIO EMPLEADO -------------------------
+       CAMBIO-EMPLEADO.
+           MOVE 0 TO WS-ERR.
+           DISPLAY "INGRESE NOMINA A CAMBIAR:".
+           ACCEPT WS-NOMI-BUSCA.
+           MOVE WS-NOMI-BUSCA TO EMP-NOMI.
+           READ EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NOMINA NO EXISTE"
+                   MOVE 1 TO WS-ERR
+           END-READ.
+           IF WS-ERR = 0
+               PERFORM BUSCA-DEPTO
+               MOVE WS-DEPT-IDX TO WS-DEPT-IDX-ANT
+               MOVE EMP-PERC TO WS-PERC-ANT
+               MOVE EMP-DEDU TO WS-DEDU-ANT
+               DISPLAY "NOMBRE ACTUAL: " EMP-NOMB
+               DISPLAY "INGRESE NUEVO NOMBRE:"
+               ACCEPT EMP-NOMB
+               DISPLAY "DEPARTAMENTO ACTUAL: " EMP-DEPT
+               DISPLAY "INGRESE NUEVO DEPARTAMENTO:"
+               ACCEPT EMP-DEPT
+               PERFORM BUSCA-DEPTO
+               IF NOT DEPT-FND
+                   DISPLAY "DEPARTAMENTO INVALIDO"
+                   MOVE 1 TO WS-ERR.
+           IF WS-ERR = 0
+               DISPLAY "PERCEPCION ACTUAL: " EMP-PERC
+               DISPLAY "INGRESE NUEVA PERCEPCION:"
+               ACCEPT EMP-PERC
+               DISPLAY "DEDUCCION ACTUAL: " EMP-DEDU
+               DISPLAY "INGRESE NUEVA DEDUCCION:"
+               ACCEPT EMP-DEDU
+               IF EMP-DEDU > EMP-PERC
+                   DISPLAY "DEDUCCION MAYOR QUE PERCEPCION"
+                   MOVE 1 TO WS-ERR.
+           IF WS-ERR = 0
+               IF WS-DEPT-IDX = WS-DEPT-IDX-ANT
+                   COMPUTE WS-PERC-PROY = PERC-SUM(WS-DEPT-IDX)
+                           - WS-PERC-ANT + EMP-PERC
+               ELSE
+                   COMPUTE WS-PERC-PROY = PERC-SUM(WS-DEPT-IDX)
+                           + EMP-PERC
+               END-IF
+               IF BUD-LIMITE-ENT(WS-DEPT-IDX) = 0
+                   DISPLAY "DEPARTAMENTO SIN PRESUPUESTO"
+                   MOVE 1 TO WS-ERR
+               ELSE
+                   IF WS-PERC-PROY > BUD-LIMITE-ENT(WS-DEPT-IDX)
+                       DISPLAY "PRESUPUESTO EXCEDIDO PARA DEPARTAMENTO"
+                       MOVE 1 TO WS-ERR
+                   END-IF
+               END-IF.
+           IF WS-ERR = 0
+               COMPUTE EMP-NETO = EMP-PERC - EMP-DEDU
+               REWRITE EMP-REG
+                   INVALID KEY DISPLAY "ERROR AL ACTUALIZAR"
+                   NOT INVALID KEY
+                       SUBTRACT WS-PERC-ANT FROM
+                               PERC-SUM(WS-DEPT-IDX-ANT)
+                       SUBTRACT WS-DEDU-ANT FROM
+                               DEDU-SUM(WS-DEPT-IDX-ANT)
+                       ADD EMP-PERC TO PERC-SUM(WS-DEPT-IDX)
+                       ADD EMP-DEDU TO DEDU-SUM(WS-DEPT-IDX)
+                       PERFORM GRABA-AUDITORIA-CAMBIO
+               END-REWRITE.
+
+      *------------------------- BAJA EMPLEADO --------------------------
+       BAJA-EMPLEADO.
+           MOVE 0 TO WS-ERR.
+           DISPLAY "INGRESE NOMINA A DAR DE BAJA:".
+           ACCEPT WS-NOMI-BUSCA.
+           MOVE WS-NOMI-BUSCA TO EMP-NOMI.
+           READ EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NOMINA NO EXISTE"
+                   MOVE 1 TO WS-ERR
+           END-READ.
+           IF WS-ERR = 0
+               PERFORM BUSCA-DEPTO
+               MOVE WS-DEPT-IDX TO WS-DEPT-IDX-ANT
+               MOVE EMP-PERC TO WS-PERC-ANT
+               MOVE EMP-DEDU TO WS-DEDU-ANT
+               DELETE EMPLOYEES
+                   INVALID KEY DISPLAY "NOMINA NO EXISTE"
+                   NOT INVALID KEY
+                       IF DEPT-FND
+                           SUBTRACT WS-PERC-ANT FROM
+                                   PERC-SUM(WS-DEPT-IDX-ANT)
+                           SUBTRACT WS-DEDU-ANT FROM
+                                   DEDU-SUM(WS-DEPT-IDX-ANT)
+                       END-IF
+                       PERFORM GRABA-AUDITORIA-BAJA
+               END-DELETE.
+
+      *------------------------- CONSULTA EMPLEADO -----------------------
+       CONSULTA-EMPLEADO.
+           DISPLAY "INGRESE NOMINA A CONSULTAR:".
+           ACCEPT WS-NOMI-BUSCA.
+           MOVE WS-NOMI-BUSCA TO EMP-NOMI.
+           READ EMPLOYEES
+               INVALID KEY
+                   DISPLAY "NOMINA NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "NOMINA     : " EMP-NOMI
+                   DISPLAY "NOMBRE     : " EMP-NOMB
+                   DISPLAY "DEPARTAMENTO: " EMP-DEPT
+                   DISPLAY "PERCEPCION : " EMP-PERC
+                   DISPLAY "DEDUCCION  : " EMP-DEDU
+                   DISPLAY "NETO       : " EMP-NETO
+           END-READ.
+
+      *------------------------- GRABA AUDITORIA -------------------------
+       GRABA-AUDITORIA-ALTA.
+           MOVE "ALTA" TO AUD-ACCION.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       GRABA-AUDITORIA-CAMBIO.
+           MOVE "CAMBIO" TO AUD-ACCION.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       GRABA-AUDITORIA-BAJA.
+           MOVE "BAJA" TO AUD-ACCION.
+           PERFORM ESCRIBE-AUDITORIA.
+
+       ESCRIBE-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDITORIA.
+           MOVE WS-OPERADOR TO AUD-OPERADOR.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE EMP-NOMI TO AUD-NOMI.
+           WRITE AUD-REG.
+           CLOSE AUDITORIA.
+
+      *------------------------- CARGA PRESUPUESTOS ----------------------
+       CARGA-PRESUPUESTOS.
+           OPEN INPUT PRESUPUESTOS.
+           PERFORM UNTIL BUD-FILE-STATUS = "10"
+               READ PRESUPUESTOS
+                   AT END MOVE "10" TO BUD-FILE-STATUS
+                   NOT AT END PERFORM ASOCIA-PRESUPUESTO
+               END-READ
+           END-PERFORM.
+           CLOSE PRESUPUESTOS.
+
+       ASOCIA-PRESUPUESTO.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-CONT
+               IF DEPT-TAB-COD(WS-DEPT-IDX) = BUD-DEPT
+                   MOVE BUD-LIMITE TO BUD-LIMITE-ENT(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM.
+
+      *------------------------- CARGA TOTALES DEPTO ----------------------
+      * Seeds the running PERC-SUM/DEDU-SUM per department from whatever
+      * is already on EMPLOYEES, so the req 006 budget check enforced
+      * here sees the same accumulated payroll 2EMPCAP's capture does.
+       CARGA-TOTALES-DEPTO.
+           OPEN INPUT EMPLOYEES.
+           IF EMP-FILE-STATUS NOT = "35"
+               PERFORM UNTIL EMP-FILE-STATUS = "10"
+                   READ EMPLOYEES NEXT RECORD
+                       AT END MOVE "10" TO EMP-FILE-STATUS
+                       NOT AT END PERFORM SUMA-TOTALES-DEPTO
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEES.
+
+       SUMA-TOTALES-DEPTO.
+           PERFORM BUSCA-DEPTO.
+           IF DEPT-FND
+               ADD EMP-PERC TO PERC-SUM(WS-DEPT-IDX)
+               ADD EMP-DEDU TO DEDU-SUM(WS-DEPT-IDX)
+           END-IF.
+
+      *------------------------- CARGA DEPARTAMENTOS ---------------------
+       CARGA-DEPARTAMENTOS.
+           MOVE 0 TO WS-DEPT-CONT.
+           OPEN INPUT DEPTOS.
+           PERFORM UNTIL DEPT-FILE-STATUS = "10"
+               READ DEPTOS
+                   AT END MOVE "10" TO DEPT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-CONT
+                       MOVE DEPT-COD TO DEPT-TAB-COD(WS-DEPT-CONT)
+                       MOVE DEPT-DESC TO DEPT-TAB-DESC(WS-DEPT-CONT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPTOS.
+
+      *------------------------- BUSCA DEPTO ----------------------------
+       BUSCA-DEPTO.
+           MOVE "N" TO WS-DEPT-FND.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-CONT
+               IF DEPT-TAB-COD(WS-DEPT-IDX) = EMP-DEPT(1:3)
+                   MOVE "S" TO WS-DEPT-FND
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM 2EMPMNT.
