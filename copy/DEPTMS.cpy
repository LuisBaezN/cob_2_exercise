@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * DEPT-REG - department master record, one line per valid
+      * department code and its display name.
+      *----------------------------------------------------------------
+       01  DEPT-REG.
+           02 DEPT-COD  PIC X(03) VALUE SPACES.
+           02 DEPT-DESC PIC X(20) VALUE SPACES.
