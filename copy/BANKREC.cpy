@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * BANK-REG - bank disbursement extract line, one per employee.
+      * BANK-IMPORTE carries the net amount in cents (implied 2
+      * decimals) to match the bank's fixed ACH layout.
+      *----------------------------------------------------------------
+       01  BANK-REG.
+           02 BANK-NOMI     PIC 9(06).
+           02 BANK-NOMB     PIC X(20).
+           02 BANK-CTA      PIC X(18) VALUE SPACES.
+           02 BANK-IMPORTE  PIC 9(11).
+           02 BANK-FECHA    PIC 9(08).
