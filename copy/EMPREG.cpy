@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * EMP-REG - employee master record layout, shared by all
+      * programs that read or write the EMPLOYEES file.
+      *----------------------------------------------------------------
+       01  EMP-REG.
+           02 EMP-NOMI PIC 9(06) VALUE ZEROES.
+           02 EMP-NOMB PIC X(20) VALUE "NAN".
+           02 EMP-DEPT PIC X(20) VALUE "NAN".
+           02 EMP-PERC PIC 9(05)V99 VALUE ZEROES.
+           02 EMP-DEDU PIC 9(05) VALUE ZEROES.
+           02 EMP-NETO PIC 9(06)V99 VALUE ZEROES.
