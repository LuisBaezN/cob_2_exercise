@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * AUD-REG - audit trail record, one line per capture
+      * transaction (who, when, which nomina, what action).
+      *----------------------------------------------------------------
+       01  AUD-REG.
+           02 AUD-OPERADOR PIC X(08) VALUE SPACES.
+           02 AUD-FECHA    PIC 9(08) VALUE ZEROES.
+           02 AUD-HORA     PIC 9(08) VALUE ZEROES.
+           02 AUD-NOMI     PIC 9(06) VALUE ZEROES.
+           02 AUD-ACCION   PIC X(10) VALUE SPACES.
