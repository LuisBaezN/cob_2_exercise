@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * BUD-REG - department budget control record, one line per
+      * department holding the monthly payroll ceiling.
+      *----------------------------------------------------------------
+       01  BUD-REG.
+           02 BUD-DEPT   PIC X(03) VALUE SPACES.
+           02 BUD-LIMITE PIC 9(07)V99 VALUE ZEROES.
