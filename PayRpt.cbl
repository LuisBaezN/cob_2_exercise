@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Paginated payroll summary report - one line per
+      *          EMP-REG plus per-department and grand totals.
+      * Tectonics: cobc
+      *
+      * Modification history:
+      * 08/08/26 - Guard against EMPLOYEES not existing yet (status
+      *            "35") so a report run before any capture produces
+      *            an empty report instead of a runtime error.
+      * 08/08/26 - Widened RPT-LINEA to fit WS-DETALLE without
+      *            truncation and fixed the grand total line, which
+      *            was being labeled "SUBTOTAL:" because the leading
+      *            literal was a FILLER never overwritten for that
+      *            line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 2PAYRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT DEPTOS ASSIGN TO "DEPTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-FILE-STATUS.
+           SELECT REPORTE ASSIGN TO "NOMINA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEES.
+       COPY EMPREG.
+
+       FD  DEPTOS.
+       COPY DEPTMS.
+
+       FD  REPORTE.
+       01  RPT-LINEA PIC X(83).
+
+       WORKING-STORAGE SECTION.
+       77  EMP-FILE-STATUS PIC XX VALUE "00".
+       77  DEPT-FILE-STATUS PIC XX VALUE "00".
+       77  RPT-FILE-STATUS PIC XX VALUE "00".
+       77  WS-LINEAS-POR-PAGINA PIC 99 VALUE 20.
+       77  WS-LINEA-CONT PIC 99 VALUE 0.
+       77  WS-PAGINA-CONT PIC 99 VALUE 0.
+
+       01  DEPT-TAB.
+           02 DEPT-ENT OCCURS 20 TIMES.
+               03 DEPT-TAB-COD  PIC X(03) VALUE SPACES.
+               03 DEPT-TAB-DESC PIC X(20) VALUE SPACES.
+       77  WS-DEPT-CONT PIC 99 VALUE 0.
+       77  WS-DEPT-IDX PIC 99 VALUE 0.
+
+       77  WS-SUBT-PERC PIC 9(07)V99 VALUE 0.
+       77  WS-SUBT-DEDU PIC 9(07) VALUE 0.
+       77  WS-SUBT-NETO PIC 9(07)V99 VALUE 0.
+       77  WS-TOT-PERC PIC 9(08)V99 VALUE 0.
+       77  WS-TOT-DEDU PIC 9(08) VALUE 0.
+       77  WS-TOT-NETO PIC 9(08)V99 VALUE 0.
+
+       01  WS-DETALLE.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WS-D-NOMI PIC Z(05)9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WS-D-NOMB PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WS-D-PERC PIC Z(06)9.99.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WS-D-DEDU PIC Z(06)9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WS-D-NETO PIC Z(06)9.99.
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01  WS-SUBTOTAL.
+           02 WS-S-ETIQUETA PIC X(10) VALUE "SUBTOTAL: ".
+           02 WS-S-DEPT PIC X(20).
+           02 FILLER PIC X(04) VALUE "PER=".
+           02 WS-S-PERC PIC Z(06)9.99.
+           02 FILLER PIC X(05) VALUE " DED=".
+           02 WS-S-DEDU PIC Z(06)9.
+           02 FILLER PIC X(05) VALUE " NET=".
+           02 WS-S-NETO PIC Z(06)9.99.
+       PROCEDURE DIVISION.
+
+      *------------------------ Main procedure ------------------------
+       MAIN-PROCEDURE.
+           PERFORM CARGA-DEPARTAMENTOS.
+           OPEN INPUT EMPLOYEES.
+           OPEN OUTPUT REPORTE.
+           PERFORM IMPRIME-ENCABEZADO.
+           IF EMP-FILE-STATUS = "35"
+               DISPLAY "EMPLOYEES NO EXISTE, SE GENERA REPORTE VACIO"
+           ELSE
+               PERFORM IMPRIME-DEPARTAMENTO VARYING WS-DEPT-IDX
+                       FROM 1 BY 1 UNTIL WS-DEPT-IDX > WS-DEPT-CONT
+               CLOSE EMPLOYEES.
+           PERFORM IMPRIME-GRAN-TOTAL.
+           CLOSE REPORTE.
+           STOP RUN.
+
+      *------------------------- IMPRIME DEPARTAMENTO ---------------------
+       IMPRIME-DEPARTAMENTO.
+           MOVE 0 TO WS-SUBT-PERC.
+           MOVE 0 TO WS-SUBT-DEDU.
+           MOVE 0 TO WS-SUBT-NETO.
+           MOVE "10" TO EMP-FILE-STATUS.
+           MOVE LOW-VALUES TO EMP-NOMI.
+           START EMPLOYEES KEY IS NOT LESS THAN EMP-NOMI
+               INVALID KEY MOVE "10" TO EMP-FILE-STATUS
+               NOT INVALID KEY MOVE "00" TO EMP-FILE-STATUS
+           END-START.
+           PERFORM UNTIL EMP-FILE-STATUS = "10"
+               READ EMPLOYEES NEXT RECORD
+                   AT END MOVE "10" TO EMP-FILE-STATUS
+                   NOT AT END PERFORM EVALUA-REG-DEPTO
+               END-READ
+           END-PERFORM.
+           PERFORM IMPRIME-SUBTOTAL.
+
+       EVALUA-REG-DEPTO.
+           IF EMP-DEPT(1:3) = DEPT-TAB-COD(WS-DEPT-IDX)
+               PERFORM IMPRIME-DETALLE
+               ADD EMP-PERC TO WS-SUBT-PERC
+               ADD EMP-DEDU TO WS-SUBT-DEDU
+               ADD EMP-NETO TO WS-SUBT-NETO
+               ADD EMP-PERC TO WS-TOT-PERC
+               ADD EMP-DEDU TO WS-TOT-DEDU
+               ADD EMP-NETO TO WS-TOT-NETO
+           END-IF.
+
+      *------------------------- IMPRIME DETALLE --------------------------
+       IMPRIME-DETALLE.
+           IF WS-LINEA-CONT >= WS-LINEAS-POR-PAGINA
+               PERFORM IMPRIME-ENCABEZADO.
+           MOVE EMP-NOMI TO WS-D-NOMI.
+           MOVE EMP-NOMB TO WS-D-NOMB.
+           MOVE EMP-PERC TO WS-D-PERC.
+           MOVE EMP-DEDU TO WS-D-DEDU.
+           MOVE EMP-NETO TO WS-D-NETO.
+           WRITE RPT-LINEA FROM WS-DETALLE.
+           ADD 1 TO WS-LINEA-CONT.
+
+      *------------------------- IMPRIME SUBTOTAL --------------------------
+       IMPRIME-SUBTOTAL.
+           MOVE "SUBTOTAL: " TO WS-S-ETIQUETA.
+           MOVE DEPT-TAB-DESC(WS-DEPT-IDX) TO WS-S-DEPT.
+           MOVE WS-SUBT-PERC TO WS-S-PERC.
+           MOVE WS-SUBT-DEDU TO WS-S-DEDU.
+           MOVE WS-SUBT-NETO TO WS-S-NETO.
+           WRITE RPT-LINEA FROM WS-SUBTOTAL.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           ADD 2 TO WS-LINEA-CONT.
+
+      *------------------------- IMPRIME GRAN TOTAL --------------------------
+       IMPRIME-GRAN-TOTAL.
+           MOVE SPACES TO WS-SUBTOTAL.
+           MOVE "GRAN TOTAL:" TO WS-S-ETIQUETA.
+           MOVE "TODOS LOS DEPARTAMENTOS" TO WS-S-DEPT.
+           MOVE WS-TOT-PERC TO WS-S-PERC.
+           MOVE WS-TOT-DEDU TO WS-S-DEDU.
+           MOVE WS-TOT-NETO TO WS-S-NETO.
+           MOVE WS-SUBTOTAL TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+      *------------------------- IMPRIME ENCABEZADO -------------------------
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO WS-PAGINA-CONT.
+           MOVE 0 TO WS-LINEA-CONT.
+           MOVE SPACES TO RPT-LINEA.
+           STRING "REPORTE DE NOMINA" DELIMITED BY SIZE
+                  "  PAGINA: " DELIMITED BY SIZE
+                  WS-PAGINA-CONT DELIMITED BY SIZE
+                  INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE SPACES TO RPT-LINEA.
+           STRING "NOMINA  NOMBRE               PERCEPCION"
+                  DELIMITED BY SIZE
+                  " DEDUCCION  NETO" DELIMITED BY SIZE
+                  INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE ALL "-" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+      *------------------------- CARGA DEPARTAMENTOS ---------------------
+       CARGA-DEPARTAMENTOS.
+           MOVE 0 TO WS-DEPT-CONT.
+           OPEN INPUT DEPTOS.
+           PERFORM UNTIL DEPT-FILE-STATUS = "10"
+               READ DEPTOS
+                   AT END MOVE "10" TO DEPT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-CONT
+                       MOVE DEPT-COD TO DEPT-TAB-COD(WS-DEPT-CONT)
+                       MOVE DEPT-DESC TO DEPT-TAB-DESC(WS-DEPT-CONT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPTOS.
+
+       END PROGRAM 2PAYRPT.
