@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Bank disbursement extract - one fixed-format ACH line
+      *          per employee, net pay in cents.
+      * Tectonics: cobc
+      *
+      * Modification history:
+      * 08/08/26 - Guard against EMPLOYEES not existing yet (status
+      *            "35") so a run before any capture produces an
+      *            empty extract instead of a runtime error.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 2BANKEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT DISPERSION ASSIGN TO "DISPERSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BANK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEES.
+       COPY EMPREG.
+
+       FD  DISPERSION.
+       COPY BANKREC.
+
+       WORKING-STORAGE SECTION.
+       77  EMP-FILE-STATUS PIC XX VALUE "00".
+       77  BANK-FILE-STATUS PIC XX VALUE "00".
+       77  WS-FECHA-HOY PIC 9(08) VALUE 0.
+       77  WS-CONT-REG PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+
+      *------------------------ Main procedure ------------------------
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT EMPLOYEES.
+           OPEN OUTPUT DISPERSION.
+           IF EMP-FILE-STATUS = "35"
+               DISPLAY "EMPLOYEES NO EXISTE, SE GENERA ARCHIVO VACIO"
+           ELSE
+               PERFORM UNTIL EMP-FILE-STATUS = "10"
+                   READ EMPLOYEES NEXT RECORD
+                       AT END MOVE "10" TO EMP-FILE-STATUS
+                       NOT AT END PERFORM GRABA-LINEA-BANCO
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEES.
+           CLOSE DISPERSION.
+           DISPLAY "REGISTROS ENVIADOS AL BANCO:", WS-CONT-REG.
+           STOP RUN.
+
+      *------------------------- GRABA LINEA BANCO -----------------------
+       GRABA-LINEA-BANCO.
+           MOVE EMP-NOMI TO BANK-NOMI.
+           MOVE EMP-NOMB TO BANK-NOMB.
+      * Account number not yet captured on EMPLOYEES; left blank
+      * until the bank assigns one to each nomina.
+           MOVE SPACES TO BANK-CTA.
+           MULTIPLY EMP-NETO BY 100 GIVING BANK-IMPORTE.
+           MOVE WS-FECHA-HOY TO BANK-FECHA.
+           WRITE BANK-REG.
+           ADD 1 TO WS-CONT-REG.
+
+       END PROGRAM 2BANKEXT.
